@@ -0,0 +1,12 @@
+*> EMPLOYEE.cpy - shared employee record layout: name, structured
+*> ID with check digit, and the balance/rate fields every program
+*> that reports on an employee needs.
+01  EMPLOYEE-RECORD.
+    05  WS-ID.
+        10  WS-ID-ALPHA             PIC XX.
+        10  WS-ID-NUMBER            PIC 9(3).
+        10  WS-ID-CHECK             PIC X.
+    05  WS-NAME                     PIC X(30).
+    05  WS-NUM1                     PIC S9(7)V9(4).
+    05  WS-NUM2                     PIC PP999.
+    05  WS-NUM3                     PIC S9(4)V9(3).
