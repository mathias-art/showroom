@@ -1,30 +1,241 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LOOP.
-
-DATA DIVISION.
-   WORKING-STORAGE SECTION.
-   01 WS-A PIC 9 VALUE 0.
-
-PROCEDURE DIVISION.
-   A-PARA.
-   PERFORM B-PARA VARYING WS-A FROM 1 BY 1 UNTIL WS-A=10
-   STOP RUN.
-   
-   B-PARA.
-   DISPLAY 'IN B-PARA ' WS-A.
-   
-//SAMPLE JOB(TESTJCL,XXXXXX),CLASS=A,MSGCLASS=C
-//STEP1 EXEC PGM=LOOP
-
-// eigene Ausführungen/Weiterführungen eines Beispiels nach: https://www.tutorialspoint.com/de/cobol/cobol_loop_statements.htm
-
-// Ausgabe nach Kompilieren:
-// IN B-PARA 1
-// IN B-PARA 2
-// IN B-PARA 3
-// IN B-PARA 4
-// IN B-PARA 5 
-// IN B-PARA 6
-// IN B-PARA 7
-// IN B-PARA 8
-// IN B-PARA 9
\ No newline at end of file
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LOOP.
+
+*> Daily batch driver: reads the day's transaction file and drives
+*> B-PARA once per record until end of file, instead of a fixed
+*> count, so it scales to whatever volume actually shows up.
+*> Checkpoints every WS-CHECKPOINT-INTERVAL records so an abend
+*> partway through a large run can restart from the last checkpoint
+*> instead of reprocessing the whole file.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANS-FILE ASSIGN TO TRANSFIL
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-TRANS-STATUS.
+
+    SELECT RESTART-FILE ASSIGN TO RESTCTL
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-RESTART-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  TRANS-FILE.
+01  TRANS-RECORD.
+    05  TR-KEY                      PIC X(6).
+    05  TR-CONTROL                  PIC X(4).
+    05  TR-AMOUNT                   PIC S9(7)V99.
+    05  FILLER                      PIC X(59).
+
+FD  RESTART-FILE.
+01  RESTART-RECORD.
+    05  RESTART-FLAG                PIC X(1).
+    05  RESTART-COUNT               PIC 9(6).
+    05  RESTART-KEY                 PIC X(6).
+    05  RESTART-SUBTOTAL            PIC S9(11)V99.
+    05  RESTART-GRAND-TOTAL         PIC S9(11)V99.
+    05  RESTART-PREV-CONTROL        PIC X(4).
+    05  FILLER                      PIC X(39).
+
+WORKING-STORAGE SECTION.
+01  WS-A                            PIC 9(6) VALUE 0.
+01  WS-TRANS-STATUS                 PIC XX VALUE '00'.
+01  WS-RESTART-STATUS               PIC XX VALUE '00'.
+
+01  WS-EOF-SW                       PIC X VALUE 'N'.
+    88  END-OF-TRANS                VALUE 'Y'.
+
+01  WS-RESTART-SW                   PIC X VALUE 'N'.
+    88  RESTART-REQUIRED            VALUE 'Y'.
+
+01  WS-CHECKPOINT-INTERVAL          PIC 9(6) VALUE 1000.
+01  WS-SKIP-COUNT                   PIC 9(6) VALUE 0.
+01  WS-LAST-CHECKPOINT-COUNT        PIC 9(6) VALUE 0.
+01  WS-LAST-CHECKPOINT-KEY          PIC X(6) VALUE SPACES.
+
+*> control-break / operations-report fields
+01  WS-FIRST-RECORD-SW              PIC X VALUE 'Y'.
+    88  FIRST-RECORD                VALUE 'Y'.
+01  WS-PREV-CONTROL                 PIC X(4) VALUE SPACES.
+01  WS-SUBTOTAL-AMOUNT              PIC S9(11)V99 VALUE 0.
+01  WS-GRAND-TOTAL-AMOUNT           PIC S9(11)V99 VALUE 0.
+01  WS-LINE-COUNT                   PIC 9(4) VALUE 0.
+01  WS-PAGE-NUMBER                  PIC 9(4) VALUE 0.
+01  WS-LINES-PER-PAGE               PIC 9(4) VALUE 50.
+
+01  WS-DETAIL-LINE.
+    05  FILLER                      PIC X(4) VALUE SPACES.
+    05  WS-D-SEQ                    PIC ZZZ,ZZ9.
+    05  FILLER                      PIC X(2) VALUE SPACES.
+    05  WS-D-KEY                    PIC X(6).
+    05  FILLER                      PIC X(2) VALUE SPACES.
+    05  WS-D-CONTROL                PIC X(4).
+    05  FILLER                      PIC X(2) VALUE SPACES.
+    05  WS-D-AMOUNT                 PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+
+01  WS-SUBTOTAL-LINE.
+    05  FILLER                      PIC X(6) VALUE SPACES.
+    05  FILLER                      PIC X(14) VALUE '** SUBTOTAL **'.
+    05  FILLER                      PIC X(2) VALUE SPACES.
+    05  WS-S-CONTROL                PIC X(4).
+    05  FILLER                      PIC X(2) VALUE SPACES.
+    05  WS-S-AMOUNT                 PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+
+PROCEDURE DIVISION.
+A-PARA.
+    PERFORM CHECK-RESTART-PARA.
+    OPEN INPUT TRANS-FILE.
+    IF WS-TRANS-STATUS NOT = '00'
+        DISPLAY 'ERROR - TRANSFIL OPEN FAILED, STATUS: '
+            WS-TRANS-STATUS
+        STOP RUN
+    END-IF
+    IF RESTART-REQUIRED
+        PERFORM REPOSITION-PARA
+    END-IF
+    PERFORM PRINT-HEADING-PARA.
+    READ TRANS-FILE
+        AT END SET END-OF-TRANS TO TRUE
+    END-READ.
+    PERFORM B-PARA UNTIL END-OF-TRANS.
+    PERFORM PRINT-FINAL-TOTAL-PARA.
+    CLOSE TRANS-FILE.
+    PERFORM CLEAR-RESTART-PARA.
+    STOP RUN.
+
+CHECK-RESTART-PARA.
+    OPEN INPUT RESTART-FILE.
+    IF WS-RESTART-STATUS = '00'
+        READ RESTART-FILE
+            AT END CONTINUE
+            NOT AT END
+                IF RESTART-FLAG = 'Y'
+                    SET RESTART-REQUIRED TO TRUE
+                    MOVE RESTART-COUNT TO WS-LAST-CHECKPOINT-COUNT
+                    MOVE RESTART-KEY TO WS-LAST-CHECKPOINT-KEY
+                    MOVE RESTART-SUBTOTAL TO WS-SUBTOTAL-AMOUNT
+                    MOVE RESTART-GRAND-TOTAL TO WS-GRAND-TOTAL-AMOUNT
+                    MOVE RESTART-PREV-CONTROL TO WS-PREV-CONTROL
+                    MOVE 'N' TO WS-FIRST-RECORD-SW
+                END-IF
+        END-READ
+        CLOSE RESTART-FILE
+    END-IF.
+
+REPOSITION-PARA.
+    *> skip back over the records already processed on the prior
+    *> run, so the very next READ in A-PARA picks up where we left
+    *> off instead of starting the count over at record one
+    MOVE WS-LAST-CHECKPOINT-COUNT TO WS-A.
+    MOVE 1 TO WS-SKIP-COUNT.
+    PERFORM REPOSITION-SKIP-PARA
+        UNTIL WS-SKIP-COUNT > WS-LAST-CHECKPOINT-COUNT
+            OR END-OF-TRANS.
+    IF END-OF-TRANS AND WS-SKIP-COUNT <= WS-LAST-CHECKPOINT-COUNT
+        DISPLAY 'ERROR - TRANSFIL HAS FEWER RECORDS THAN THE '
+            'CHECKPOINTED COUNT, EXPECTED AT LEAST: '
+            WS-LAST-CHECKPOINT-COUNT
+        STOP RUN
+    END-IF
+    IF NOT END-OF-TRANS AND WS-LAST-CHECKPOINT-KEY NOT = SPACES
+            AND TR-KEY NOT = WS-LAST-CHECKPOINT-KEY
+        DISPLAY 'ERROR - RESTART KEY MISMATCH, EXPECTED: '
+            WS-LAST-CHECKPOINT-KEY ' GOT: ' TR-KEY
+        STOP RUN
+    END-IF.
+
+REPOSITION-SKIP-PARA.
+    READ TRANS-FILE
+        AT END SET END-OF-TRANS TO TRUE
+    END-READ.
+    ADD 1 TO WS-SKIP-COUNT.
+
+B-PARA.
+    ADD 1 TO WS-A.
+    PERFORM CONTROL-BREAK-PARA.
+    IF FUNCTION MOD(WS-A, WS-CHECKPOINT-INTERVAL) = 0
+        PERFORM WRITE-CHECKPOINT-PARA
+    END-IF
+    READ TRANS-FILE
+        AT END SET END-OF-TRANS TO TRUE
+    END-READ.
+
+CONTROL-BREAK-PARA.
+    IF NOT FIRST-RECORD AND TR-CONTROL NOT = WS-PREV-CONTROL
+        PERFORM PRINT-SUBTOTAL-PARA
+    END-IF
+    MOVE 'N' TO WS-FIRST-RECORD-SW.
+    MOVE TR-CONTROL TO WS-PREV-CONTROL.
+    ADD TR-AMOUNT TO WS-SUBTOTAL-AMOUNT.
+    ADD TR-AMOUNT TO WS-GRAND-TOTAL-AMOUNT.
+    MOVE WS-A TO WS-D-SEQ.
+    MOVE TR-KEY TO WS-D-KEY.
+    MOVE TR-CONTROL TO WS-D-CONTROL.
+    MOVE TR-AMOUNT TO WS-D-AMOUNT.
+    DISPLAY WS-DETAIL-LINE.
+    ADD 1 TO WS-LINE-COUNT.
+    IF WS-LINE-COUNT > WS-LINES-PER-PAGE
+        PERFORM PRINT-HEADING-PARA
+    END-IF.
+
+PRINT-SUBTOTAL-PARA.
+    MOVE WS-PREV-CONTROL TO WS-S-CONTROL.
+    MOVE WS-SUBTOTAL-AMOUNT TO WS-S-AMOUNT.
+    DISPLAY WS-SUBTOTAL-LINE.
+    MOVE 0 TO WS-SUBTOTAL-AMOUNT.
+
+PRINT-HEADING-PARA.
+    ADD 1 TO WS-PAGE-NUMBER.
+    DISPLAY ' '.
+    DISPLAY 'DAILY TRANSACTION REPORT          PAGE ' WS-PAGE-NUMBER.
+    DISPLAY '  SEQ#    KEY       CTRL      AMOUNT'.
+    DISPLAY '  ------  --------  ----  -----------'.
+    MOVE 0 TO WS-LINE-COUNT.
+
+PRINT-FINAL-TOTAL-PARA.
+    IF NOT FIRST-RECORD
+        PERFORM PRINT-SUBTOTAL-PARA
+    END-IF
+    DISPLAY ' '.
+    DISPLAY 'GRAND TOTAL RECORDS PROCESSED: ' WS-A.
+    DISPLAY 'GRAND TOTAL AMOUNT           : ' WS-GRAND-TOTAL-AMOUNT.
+
+WRITE-CHECKPOINT-PARA.
+    OPEN OUTPUT RESTART-FILE.
+    MOVE SPACES TO RESTART-RECORD.
+    MOVE 'Y' TO RESTART-FLAG.
+    MOVE WS-A TO RESTART-COUNT.
+    MOVE TR-KEY TO RESTART-KEY.
+    MOVE WS-SUBTOTAL-AMOUNT TO RESTART-SUBTOTAL.
+    MOVE WS-GRAND-TOTAL-AMOUNT TO RESTART-GRAND-TOTAL.
+    MOVE WS-PREV-CONTROL TO RESTART-PREV-CONTROL.
+    WRITE RESTART-RECORD.
+    IF WS-RESTART-STATUS NOT = '00'
+        DISPLAY 'WARNING - CHECKPOINT WRITE FAILED, STATUS: '
+            WS-RESTART-STATUS
+    END-IF
+    CLOSE RESTART-FILE.
+
+CLEAR-RESTART-PARA.
+    *> normal end of job - clear the restart flag so the next run
+    *> starts from the beginning instead of resuming a completed one
+    OPEN OUTPUT RESTART-FILE.
+    MOVE SPACES TO RESTART-RECORD.
+    MOVE 'N' TO RESTART-FLAG.
+    MOVE 0 TO RESTART-COUNT.
+    MOVE SPACES TO RESTART-KEY.
+    MOVE 0 TO RESTART-SUBTOTAL.
+    MOVE 0 TO RESTART-GRAND-TOTAL.
+    MOVE SPACES TO RESTART-PREV-CONTROL.
+    WRITE RESTART-RECORD.
+    IF WS-RESTART-STATUS NOT = '00'
+        DISPLAY 'WARNING - RESTART CLEAR WRITE FAILED, STATUS: '
+            WS-RESTART-STATUS
+    END-IF
+    CLOSE RESTART-FILE.
+
+*> eigene Ausfuehrungen/Weiterfuehrungen eines Beispiels nach:
+*> https://www.tutorialspoint.com/de/cobol/cobol_loop_statements.htm
+*> JCL: see jcl/LOOPHALO.jcl (STEP1 runs this program)
