@@ -0,0 +1,23 @@
+//BATCHRUN JOB (TESTJCL,XXXXXX),CLASS=A,MSGCLASS=C
+//*--------------------------------------------------------------
+//* Daily batch cycle: STEP1 loads the day's transactions through
+//* LOOP, STEP2 runs HALLO's employee interface extract. STEP2
+//* only executes when STEP1 completed clean (condition code 0).
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=LOOP
+//TRANSFIL DD   DSN=BATCH.DAILY.TRANSFIL,DISP=SHR
+//RESTCTL  DD   DSN=BATCH.DAILY.RESTCTL,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP2    EXEC PGM=HALLO,COND=(0,NE,STEP1)
+//CNTLIN   DD   DSN=BATCH.DAILY.CNTLIN,DISP=SHR
+//MASTER   DD   DSN=BATCH.DAILY.MASTER,DISP=SHR
+//LEDGER   DD   DSN=BATCH.DAILY.LEDGER,DISP=MOD
+//*        BATCH.DAILY.EXTRACT is a GDG base (defined once via IDCAMS
+//*        DEFINE GDG) so each day's run catalogs its own generation
+//*        instead of colliding with yesterday's EXTRACT dataset
+//EXTRACT  DD   DSN=BATCH.DAILY.EXTRACT(+1),DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCPTOUT DD   DSN=BATCH.DAILY.EXCPTOUT,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
