@@ -1,30 +1,257 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Hallo.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-NUM1 PIC S9(7)V9(4).
-01 WS-NUM2 PIC PP999.
-01 WS-NUM3 PIC s9(4)V9(3) VALUE -1234.456.
-01 WS-NAME PIC A(7) VALUE 'Mathias'.
-01 WS-ID PIC X(6) VALUE 'AB121$'.
-
-PROCEDURE DIVISION.
-DISPLAY "WS-NUM1 : "WS-NUM1.
-DISPLAY "WS-NUM2 : "WS-NUM2.
-DISPLAY "WS-NUM3 : "WS-NUM3.
-DISPLAY "WS-NAME : "WS-NAME.
-DISPLAY "WS-ID : "WS-ID.
-STOP RUN.
-
-//SAMPLE JOB(TESTJCL,XXXXXX),CLASS=A,MSGCLASS=C
-//STEP1 EXEC PGM=HALLO
-
-// eigene Ausführungen/Weiterführungen eines Beispiels nach: https://www.tutorialspoint.com/de/cobol/cobol_data_types.htm
-
-// Ausgabe nach Kompilieren:
-// WS-NUM1 : +0000000.0000
-// WS-NUM2 : .00000
-// WS-NUM3 : -1234.456
-// WS-NAME : Mathias
-// WS-ID : AB121$
\ No newline at end of file
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Hallo.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CNTL-FILE ASSIGN TO CNTLIN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CNTL-STATUS.
+
+    SELECT MASTER-FILE ASSIGN TO MASTER
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS MST-ID
+        FILE STATUS IS WS-MASTER-STATUS.
+
+    SELECT LEDGER-FILE ASSIGN TO LEDGER
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-LEDGER-STATUS.
+
+    SELECT EXCEPTION-FILE ASSIGN TO EXCPTOUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXCP-STATUS.
+
+    SELECT EXTRACT-FILE ASSIGN TO EXTRACT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-EXTRACT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CNTL-FILE.
+01  CNTL-RECORD.
+    05  CNTL-ID                    PIC X(6).
+    05  FILLER                     PIC X(74).
+
+FD  MASTER-FILE.
+    COPY EMPLOYEE REPLACING ==EMPLOYEE-RECORD== BY ==MASTER-RECORD==
+                            ==WS-ID-ALPHA==      BY ==MST-ID-ALPHA==
+                            ==WS-ID-NUMBER==     BY ==MST-ID-NUMBER==
+                            ==WS-ID-CHECK==      BY ==MST-ID-CHECK==
+                            ==WS-ID==            BY ==MST-ID==
+                            ==WS-NAME==          BY ==MST-NAME==
+                            ==WS-NUM1==          BY ==MST-NUM1==
+                            ==WS-NUM2==          BY ==MST-NUM2==
+                            ==WS-NUM3==          BY ==MST-NUM3==.
+
+FD  LEDGER-FILE.
+01  LEDGER-RECORD.
+    05  LDG-DATE                   PIC X(8).
+    05  LDG-ID                     PIC X(6).
+    05  LDG-NUM1                   PIC S9(7)V9(4).
+    05  LDG-NUM3                   PIC S9(4)V9(3).
+    05  FILLER                     PIC X(53).
+
+FD  EXCEPTION-FILE.
+01  EXCEPTION-RECORD.
+    05  EXC-ID                     PIC X(6).
+    05  FILLER                     PIC X(2) VALUE SPACES.
+    05  EXC-REASON                 PIC X(44).
+    05  FILLER                     PIC X(28).
+
+FD  EXTRACT-FILE.
+01  EXTRACT-RECORD.
+    05  EXT-ID                     PIC X(6).
+    05  EXT-NAME                   PIC X(30).
+    05  EXT-NUM1                   PIC S9(7)V9(4).
+    05  EXT-NUM2                   PIC 9V9(5).
+    05  EXT-NUM3                   PIC S9(4)V9(3).
+    05  FILLER                     PIC X(20).
+
+WORKING-STORAGE SECTION.
+    COPY EMPLOYEE.
+
+01  WS-CNTL-STATUS                 PIC XX VALUE '00'.
+01  WS-MASTER-STATUS               PIC XX VALUE '00'.
+01  WS-LEDGER-STATUS               PIC XX VALUE '00'.
+01  WS-EXCP-STATUS                 PIC XX VALUE '00'.
+01  WS-EXTRACT-STATUS              PIC XX VALUE '00'.
+01  WS-RATE-RESULT                 PIC S9(7)V9(4).
+01  WS-RATE-OVERFLOW-SW            PIC X VALUE 'N'.
+    88  RATE-CALC-OVERFLOWED       VALUE 'Y'.
+01  WS-MASTER-NOTFND-SW            PIC X VALUE 'N'.
+    88  MASTER-ID-NOT-FOUND        VALUE 'Y'.
+01  WS-EXC-REASON                  PIC X(44) VALUE SPACES.
+
+*> fallback employee used when no master record matches the
+*> requested ID - keeps the program runnable stand-alone
+01  WS-DEFAULT-ID                  PIC X(6) VALUE 'AB1211'.
+
+*> WS-ID edit: 2 alpha + 3 numeric + 1 check digit (mod 10 of the
+*> numeric part, looked up as a character in WS-DIGIT-TABLE)
+01  WS-ID-VALID-SW                 PIC X VALUE 'Y'.
+    88  ID-IS-VALID                VALUE 'Y'.
+01  WS-DIGIT-TABLE                 PIC X(10) VALUE '0123456789'.
+01  WS-EXPECTED-CHECK              PIC X.
+01  WS-CHECK-DIGIT-CALC            PIC 9.
+
+PROCEDURE DIVISION.
+A-PARA.
+    PERFORM READ-CONTROL-PARA.
+    PERFORM VALIDATE-ID-PARA.
+    IF ID-IS-VALID
+        PERFORM LOOKUP-MASTER-PARA
+        IF MASTER-ID-NOT-FOUND
+            MOVE 'ID NOT FOUND ON MASTER FILE' TO WS-EXC-REASON
+            PERFORM WRITE-EXCEPTION-PARA
+        ELSE
+            PERFORM CALC-RATE-PARA
+            DISPLAY "WS-NUM1 : " WS-NUM1
+            DISPLAY "WS-NUM2 : " WS-NUM2
+            DISPLAY "WS-NUM3 : " WS-NUM3
+            DISPLAY "WS-NAME : " WS-NAME
+            DISPLAY "WS-ID   : " WS-ID
+            IF RATE-CALC-OVERFLOWED
+                MOVE 'RATE CALCULATION OVERFLOWED WS-NUM1'
+                    TO WS-EXC-REASON
+                PERFORM WRITE-EXCEPTION-PARA
+            ELSE
+                PERFORM WRITE-LEDGER-PARA
+                PERFORM WRITE-EXTRACT-PARA
+            END-IF
+        END-IF
+    ELSE
+        MOVE 'ID FAILED FORMAT OR CHECK DIGIT VALIDATION'
+            TO WS-EXC-REASON
+        PERFORM WRITE-EXCEPTION-PARA
+    END-IF
+    STOP RUN.
+
+READ-CONTROL-PARA.
+    *> CNTLIN carries the ID to report on; no card means fall back
+    *> to the historical demo ID so the program still runs alone
+    MOVE WS-DEFAULT-ID TO WS-ID.
+    OPEN INPUT CNTL-FILE.
+    IF WS-CNTL-STATUS = '00'
+        READ CNTL-FILE
+            AT END CONTINUE
+            NOT AT END MOVE CNTL-ID TO WS-ID
+        END-READ
+        CLOSE CNTL-FILE
+    END-IF.
+
+VALIDATE-ID-PARA.
+    MOVE 'Y' TO WS-ID-VALID-SW.
+    IF WS-ID-ALPHA NOT ALPHABETIC
+        MOVE 'N' TO WS-ID-VALID-SW
+    END-IF
+    IF WS-ID-NUMBER NOT NUMERIC
+        MOVE 'N' TO WS-ID-VALID-SW
+    END-IF
+    IF ID-IS-VALID
+        COMPUTE WS-CHECK-DIGIT-CALC = FUNCTION MOD(WS-ID-NUMBER, 10)
+        MOVE WS-DIGIT-TABLE(WS-CHECK-DIGIT-CALC + 1:1) TO WS-EXPECTED-CHECK
+        IF WS-ID-CHECK NOT = WS-EXPECTED-CHECK
+            MOVE 'N' TO WS-ID-VALID-SW
+        END-IF
+    END-IF.
+
+LOOKUP-MASTER-PARA.
+    MOVE 'N' TO WS-MASTER-NOTFND-SW.
+    MOVE WS-ID TO MST-ID.
+    OPEN INPUT MASTER-FILE.
+    IF WS-MASTER-STATUS = '00'
+        READ MASTER-FILE
+            INVALID KEY SET MASTER-ID-NOT-FOUND TO TRUE
+            NOT INVALID KEY
+                MOVE MST-NAME TO WS-NAME
+                MOVE MST-NUM1 TO WS-NUM1
+                MOVE MST-NUM2 TO WS-NUM2
+                MOVE MST-NUM3 TO WS-NUM3
+        END-READ
+        CLOSE MASTER-FILE
+    ELSE
+        *> master file itself is unavailable (not a bad-ID condition) -
+        *> keep the program usable with the historical demo employee
+        PERFORM SET-DEFAULT-EMPLOYEE-PARA
+    END-IF.
+
+SET-DEFAULT-EMPLOYEE-PARA.
+    MOVE 'Mathias' TO WS-NAME.
+    MOVE 0 TO WS-NUM1.
+    MOVE 0 TO WS-NUM2.
+    MOVE -1234.456 TO WS-NUM3.
+
+CALC-RATE-PARA.
+    *> applies the WS-NUM2 scaled rate against the WS-NUM1 balance
+    *> (principal plus principal-times-rate) and carries the result
+    *> back into WS-NUM1
+    COMPUTE WS-RATE-RESULT ROUNDED = WS-NUM1 + (WS-NUM1 * WS-NUM2)
+        ON SIZE ERROR
+            DISPLAY 'ERROR - RATE CALCULATION OVERFLOWED FOR ID: '
+                WS-ID
+            SET RATE-CALC-OVERFLOWED TO TRUE
+    END-COMPUTE.
+    IF NOT RATE-CALC-OVERFLOWED
+        MOVE WS-RATE-RESULT TO WS-NUM1
+    END-IF.
+
+WRITE-LEDGER-PARA.
+    *> persist every run's amounts so there is an audit trail beyond
+    *> what scrolled past on the job log
+    OPEN EXTEND LEDGER-FILE.
+    IF WS-LEDGER-STATUS NOT = '00'
+        OPEN OUTPUT LEDGER-FILE
+    END-IF
+    MOVE SPACES TO LEDGER-RECORD.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO LDG-DATE.
+    MOVE WS-ID TO LDG-ID.
+    MOVE WS-NUM1 TO LDG-NUM1.
+    MOVE WS-NUM3 TO LDG-NUM3.
+    WRITE LEDGER-RECORD.
+    IF WS-LEDGER-STATUS NOT = '00'
+        DISPLAY 'WARNING - LEDGER WRITE FAILED, STATUS: '
+            WS-LEDGER-STATUS
+    END-IF
+    CLOSE LEDGER-FILE.
+
+WRITE-EXTRACT-PARA.
+    *> fixed-format interface feed for downstream systems, instead
+    *> of making them read WS-NUM1/2/3/NAME/ID off the job log
+    OPEN OUTPUT EXTRACT-FILE.
+    MOVE SPACES TO EXTRACT-RECORD.
+    MOVE WS-ID TO EXT-ID.
+    MOVE WS-NAME TO EXT-NAME.
+    MOVE WS-NUM1 TO EXT-NUM1.
+    MOVE WS-NUM2 TO EXT-NUM2.
+    MOVE WS-NUM3 TO EXT-NUM3.
+    WRITE EXTRACT-RECORD.
+    IF WS-EXTRACT-STATUS NOT = '00'
+        DISPLAY 'WARNING - EXTRACT WRITE FAILED, STATUS: '
+            WS-EXTRACT-STATUS
+    END-IF
+    CLOSE EXTRACT-FILE.
+
+WRITE-EXCEPTION-PARA.
+    *> bad ID or failed calculation - flag it on the exception
+    *> listing (reason set by the caller in WS-EXC-REASON) instead
+    *> of silently processing (or silently dropping) the record
+    OPEN EXTEND EXCEPTION-FILE.
+    IF WS-EXCP-STATUS NOT = '00'
+        OPEN OUTPUT EXCEPTION-FILE
+    END-IF
+    MOVE SPACES TO EXCEPTION-RECORD.
+    MOVE WS-ID TO EXC-ID.
+    MOVE WS-EXC-REASON TO EXC-REASON.
+    WRITE EXCEPTION-RECORD.
+    IF WS-EXCP-STATUS NOT = '00'
+        DISPLAY 'WARNING - EXCEPTION WRITE FAILED, STATUS: '
+            WS-EXCP-STATUS
+    END-IF
+    CLOSE EXCEPTION-FILE.
+    DISPLAY 'REJECTED - ' WS-EXC-REASON ' - ID: ' WS-ID.
+
+*> eigene Ausfuehrungen/Weiterfuehrungen eines Beispiels nach:
+*> https://www.tutorialspoint.com/de/cobol/cobol_data_types.htm
+*> JCL: see jcl/LOOPHALO.jcl (STEP2 runs this program)
